@@ -1,35 +1,441 @@
-      *> TODO - improve the explanation of this example
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 08_REDEFINES.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 var-num1   PIC 9(10) VALUE zero.
-           01 var-num2   PIC 9(10) VALUE zero.
-           01 var-result-dec PIC z(9)9.99 VALUE zero.
-           01 var-result REDEFINES var-result-dec PIC 9(12).
-           01 var-remainder-dec PIC z(9)9.99 VALUE zero.
-           01 var-remainder REDEFINES var-remainder-dec PIC 9(12).
-           
-      
-       PROCEDURE DIVISION.
-           DISPLAY "Enter number 1: ".
-           ACCEPT var-num1.
-           DISPLAY "Enter number 2: ".
-           ACCEPT var-num2.
-
-           DIVIDE var-num1 BY var-num2 GIVING var-result-dec
-           REMAINDER var-remainder-dec.
-
-           DISPLAY "Divide as decimals: ".
-           DISPLAY "Result : "var-result-dec.
-           DISPLAY "Reminder : "var-remainder-dec.
-           DISPLAY spaces.
-
-
-           DISPLAY "Divide as integers: ".
-           DISPLAY "Result : "var-result.
-           DISPLAY "Reminder : "var-remainder.
-           DISPLAY spaces.
-
-       STOP RUN.
\ No newline at end of file
+000010      *> TODO - improve the explanation of this example
+000020 IDENTIFICATION DIVISION.
+000030       PROGRAM-ID. 08_REDEFINES.
+000040       AUTHOR. R L HIRPAR.
+000050       INSTALLATION. BATCH PRODUCTION SUPPORT.
+000060       DATE-WRITTEN. 2026-08-09.
+000070       DATE-COMPILED.
+000080*****************************************************************
+000090*                                                               *
+000100*    08_REDEFINES READS A QUEUE OF NUM1/NUM2 PRORATION PAIRS     *
+000110*    FROM THE DIVISION-REQUEST FILE AND DIVIDES EACH PAIR,       *
+000120*    PRINTING A DIVISION-REPORT, APPENDING A PERMANENT AUDIT     *
+000130*    TRAIL, AND ROUTING ANY BAD RECORD TO A REJECTS LISTING      *
+000140*    RATHER THAN LETTING IT ABEND THE REST OF THE BATCH.         *
+000150*                                                               *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       BY    DESCRIPTION                                *
+000180*    ---------- ----- --------------------------------------    *
+000190*    2026-08-09 RLH   REPLACED THE INTERACTIVE ACCEPT OF NUM1/   *
+000195*                     NUM2 WITH A BATCH READ LOOP OVER THE       *
+000197*                     DIVISION-REQUEST FILE.                    *
+000198*    2026-08-09 RLH   ADDED A NUMERIC/NON-ZERO GUARD AHEAD OF    *
+000199*                     THE DIVIDE; BAD RECORDS NOW GO TO A        *
+000200*                     REJECTS LISTING INSTEAD OF ABENDING.       *
+000230*    2026-08-09 RLH   ADDED THE PRINTED DIVISION-REPORT WITH A   *
+000240*                     RUN-DATE HEADING AND PAGE BREAKS.          *
+000250*    2026-08-09 RLH   ADDED THE DIVISION-AUDIT TRAIL FILE.       *
+000260*    2026-08-09 RLH   ADDED CHECKPOINT/RESTART VIA THE           *
+000270*                     RESTART-CONTROL FILE.                     *
+000280*    2026-08-09 RLH   ADDED THE SIGNED (S9(10)V99) RESULT        *
+000290*                     LAYOUT ALONGSIDE THE ORIGINAL UNSIGNED     *
+000300*                     ONE SO CREDIT/SHORTFALL RUNS KEEP THEIR    *
+000310*                     SIGN.                                     *
+000320*    2026-08-09 RLH   ADDED END-OF-JOB CONTROL TOTALS TO THE     *
+000330*                     REPORT TRAILER.                           *
+000340*    2026-08-09 RLH   DR-ROUND-SW NOW SELECTS ROUNDED VS.        *
+000350*                     TRUNCATED DIVISION, PER REQUEST RECORD.    *
+000360*    2026-08-09 RLH   DR-SCALE-CD NOW SELECTS 2-DECIMAL VS.      *
+000370*                     0-DECIMAL CURRENCY SCALING.                *
+000380*    2026-08-09 RLH   MOVED THE CORE DIVIDE/REDEFINES LOGIC OUT  *
+000390*                     TO THE CALLABLE 08_DIVSUB SUBPROGRAM.      *
+000400*                                                               *
+000410*****************************************************************
+000420
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460           SELECT DIVISION-REQUEST-FILE ASSIGN TO "DIVREQ"
+000470               ORGANIZATION IS SEQUENTIAL
+000480               FILE STATUS IS DIV-REQUEST-STATUS.
+000490           SELECT DIVISION-REPORT-FILE ASSIGN TO "DIVRPT"
+000500               ORGANIZATION IS SEQUENTIAL
+000505               FILE STATUS IS DIV-REPORT-STATUS.
+000510           SELECT DIVISION-REJECT-FILE ASSIGN TO "DIVREJ"
+000520               ORGANIZATION IS SEQUENTIAL
+000525               FILE STATUS IS DIV-REJECT-STATUS.
+000530           SELECT DIVISION-AUDIT-FILE ASSIGN TO "DIVAUD"
+000540               ORGANIZATION IS SEQUENTIAL
+000550               FILE STATUS IS DIV-AUDIT-STATUS.
+000560           SELECT RESTART-CONTROL-FILE ASSIGN TO "DIVCTL"
+000570               ORGANIZATION IS SEQUENTIAL
+000580               FILE STATUS IS DIV-CONTROL-STATUS.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620       FD  DIVISION-REQUEST-FILE
+000630           LABEL RECORDS ARE STANDARD.
+000640       COPY DIVREQ.
+000650
+000660       FD  DIVISION-REPORT-FILE
+000670           LABEL RECORDS ARE STANDARD.
+000680       01  DIVISION-REPORT-RECORD        PIC X(132).
+000690
+000700       FD  DIVISION-REJECT-FILE
+000710           LABEL RECORDS ARE STANDARD.
+000720       COPY DIVREJ.
+000730
+000740       FD  DIVISION-AUDIT-FILE
+000750           LABEL RECORDS ARE STANDARD.
+000760       COPY DIVAUD.
+000770
+000780       FD  RESTART-CONTROL-FILE
+000790           LABEL RECORDS ARE STANDARD.
+000800       COPY DIVCTL.
+000810
+000820 WORKING-STORAGE SECTION.
+000830       COPY DIVRSLT.
+000840       COPY DIVRPT.
+000850
+000860       77  DIV-RECORDS-READ          PIC 9(08) COMP VALUE ZERO.
+000870       77  DIV-RECORDS-PROCESSED     PIC 9(08) COMP VALUE ZERO.
+000880       77  DIV-RECORDS-REJECTED      PIC 9(08) COMP VALUE ZERO.
+000890       77  DIV-SUM-OF-RESULTS        PIC S9(12)V99 COMP-3
+000900                                     VALUE ZERO.
+000910       77  DIV-SKIP-COUNT            PIC 9(08) COMP VALUE ZERO.
+000920       77  DIV-CHECKPOINT-INTERVAL   PIC 9(06) COMP VALUE 100.
+000930       77  DIV-CHECK-QUOTIENT        PIC 9(08) COMP VALUE ZERO.
+000940       77  DIV-CHECK-REM             PIC 9(06) COMP VALUE ZERO.
+000950       77  DIV-LINE-COUNT            PIC 9(04) COMP VALUE ZERO.
+000960       77  DIV-PAGE-NO               PIC 9(04) COMP VALUE ZERO.
+000970       77  DIV-LINES-PER-PAGE        PIC 9(04) COMP VALUE 50.
+000980       77  DIV-EOF-SWITCH                 PIC X(01) VALUE "N".
+000990           88  DIV-END-OF-FILE                VALUE "Y".
+001000       77  DIV-VALID-RECORD-SW            PIC X(01) VALUE "Y".
+001010           88  DIV-RECORD-VALID               VALUE "Y".
+001020           88  DIV-RECORD-INVALID              VALUE "N".
+001030       77  DIV-REJECT-REASON              PIC X(40) VALUE SPACES.
+001040       77  DIV-REQUEST-STATUS             PIC X(02) VALUE SPACES.
+001045       77  DIV-REPORT-STATUS              PIC X(02) VALUE SPACES.
+001047       77  DIV-REJECT-STATUS              PIC X(02) VALUE SPACES.
+001050       77  DIV-CONTROL-STATUS             PIC X(02) VALUE SPACES.
+001060       77  DIV-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+001070       77  DIV-RETURN-CODE                PIC 9(02) VALUE ZERO.
+001080
+001090       01  DIV-RUN-DATE-YMD               PIC 9(08) VALUE ZERO.
+001100       01  DIV-RUN-DATE-PARTS REDEFINES DIV-RUN-DATE-YMD.
+001110           05  DIV-RUN-YYYY               PIC 9(04).
+001120           05  DIV-RUN-MM                 PIC 9(02).
+001130           05  DIV-RUN-DD                 PIC 9(02).
+001140       01  DIV-CURRENT-DATE-TIME.
+001150           05  DIV-CDT-DATE                PIC 9(08).
+001160           05  DIV-CDT-TIME                PIC 9(08).
+001170
+001180 PROCEDURE DIVISION.
+001190
+001200*****************************************************************
+001210*    0000-MAINLINE                                              *
+001220*****************************************************************
+001225       0000-MAINLINE.
+001240           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250           PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+001260           PERFORM 2200-MAIN-LOOP THRU 2200-EXIT
+001270               UNTIL DIV-END-OF-FILE.
+001280           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001290           STOP RUN.
+001300
+001310*****************************************************************
+001320*    1000-INITIALIZE - OPEN THE FILES, ESTABLISH THE RESTART    *
+001330*    POSITION, AND PRINT THE FIRST REPORT HEADING.              *
+001340*****************************************************************
+001345       1000-INITIALIZE.
+001360           MOVE ZERO TO DIV-RECORDS-READ.
+001400           MOVE ZERO TO DIV-SKIP-COUNT.
+001410           MOVE ZERO TO DIV-LINE-COUNT.
+001420           MOVE ZERO TO DIV-PAGE-NO.
+001430           MOVE "N" TO DIV-EOF-SWITCH.
+001440           ACCEPT DIV-RUN-DATE-YMD FROM DATE YYYYMMDD.
+001450           PERFORM 1100-READ-RESTART-CONTROL THRU 1100-EXIT.
+001460           OPEN INPUT DIVISION-REQUEST-FILE.
+001461           IF DIV-REQUEST-STATUS NOT = "00"
+001462               DISPLAY "08_REDEFINES - DIVREQ OPEN FAILED, STS = "
+001463                   DIV-REQUEST-STATUS
+001464               MOVE 16 TO RETURN-CODE
+001465               STOP RUN
+001466           END-IF.
+001470           OPEN OUTPUT DIVISION-REPORT-FILE.
+001472           IF DIV-REPORT-STATUS NOT = "00"
+001474               DISPLAY "08_REDEFINES - DIVRPT OPEN FAILED, STS = "
+001476                   DIV-REPORT-STATUS
+001478               MOVE 16 TO RETURN-CODE
+001480               STOP RUN
+001482           END-IF.
+001484           OPEN OUTPUT DIVISION-REJECT-FILE.
+001486           IF DIV-REJECT-STATUS NOT = "00"
+001488               DISPLAY "08_REDEFINES - DIVREJ OPEN FAILED, STS = "
+001490                   DIV-REJECT-STATUS
+001492               MOVE 16 TO RETURN-CODE
+001494               STOP RUN
+001496           END-IF.
+001498           OPEN EXTEND DIVISION-AUDIT-FILE.
+001500           IF DIV-AUDIT-STATUS = "35" OR DIV-AUDIT-STATUS = "05"
+001510               OPEN OUTPUT DIVISION-AUDIT-FILE
+001520           END-IF.
+001530           PERFORM 1200-WRITE-REPORT-HEADING THRU 1200-EXIT.
+001540       1000-EXIT.
+001550           EXIT.
+001560
+001570*****************************************************************
+001580*    1100-READ-RESTART-CONTROL - IF THE LAST RUN CHECKPOINTED   *
+001590*    MID-BATCH, PICK UP THE SKIP COUNT SO WE DO NOT REPOST      *
+001600*    RECORDS THAT ALREADY WENT THROUGH.                        *
+001610*****************************************************************
+001615       1100-READ-RESTART-CONTROL.
+001630           OPEN INPUT RESTART-CONTROL-FILE.
+001640           IF DIV-CONTROL-STATUS = "00"
+001650               READ RESTART-CONTROL-FILE
+001660                   AT END
+001662                       MOVE ZERO TO DIV-SKIP-COUNT
+001664                       MOVE ZERO TO DIV-RECORDS-PROCESSED
+001666                       MOVE ZERO TO DIV-RECORDS-REJECTED
+001668                       MOVE ZERO TO DIV-SUM-OF-RESULTS
+001680                   NOT AT END
+001690                       IF RC-RUN-COMPLETE
+001700                           MOVE ZERO TO DIV-SKIP-COUNT
+001702                           MOVE ZERO TO DIV-RECORDS-PROCESSED
+001704                           MOVE ZERO TO DIV-RECORDS-REJECTED
+001706                           MOVE ZERO TO DIV-SUM-OF-RESULTS
+001710                       ELSE
+001720                           MOVE RC-LAST-COUNT TO DIV-SKIP-COUNT
+001722                           MOVE RC-RECORDS-PROCESSED
+001723                               TO DIV-RECORDS-PROCESSED
+001724                           MOVE RC-RECORDS-REJECTED
+001725                               TO DIV-RECORDS-REJECTED
+001726                           MOVE RC-SUM-OF-RESULTS
+001727                               TO DIV-SUM-OF-RESULTS
+001730                       END-IF
+001740               END-READ
+001750               CLOSE RESTART-CONTROL-FILE
+001760           ELSE
+001770               MOVE ZERO TO DIV-SKIP-COUNT
+001772               MOVE ZERO TO DIV-RECORDS-PROCESSED
+001774               MOVE ZERO TO DIV-RECORDS-REJECTED
+001776               MOVE ZERO TO DIV-SUM-OF-RESULTS
+001780           END-IF.
+001790       1100-EXIT.
+001800           EXIT.
+001810
+001820*****************************************************************
+001830*    1200-WRITE-REPORT-HEADING - RUN-DATE HEADING, REPRINTED   *
+001840*    AT THE TOP OF EVERY PAGE.                                  *
+001850*****************************************************************
+001855       1200-WRITE-REPORT-HEADING.
+001870           ADD 1 TO DIV-PAGE-NO.
+001880           MOVE ZERO TO DIV-LINE-COUNT.
+001890           STRING DIV-RUN-YYYY "-" DIV-RUN-MM "-" DIV-RUN-DD
+001900               DELIMITED BY SIZE INTO RPT-RUN-DATE.
+001910           MOVE DIV-PAGE-NO TO RPT-PAGE-NO.
+001920           MOVE RPT-HEADING-LINE-1 TO DIVISION-REPORT-RECORD.
+001930           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING PAGE.
+001940           MOVE RPT-HEADING-LINE-2 TO DIVISION-REPORT-RECORD.
+001950           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 2 LINES.
+001960           ADD 2 TO DIV-LINE-COUNT.
+001970       1200-EXIT.
+001980           EXIT.
+001990
+002000*****************************************************************
+002010*    2100-READ-REQUEST - READ THE NEXT NUM1/NUM2 PAIR FROM THE  *
+002020*    DIVISION-REQUEST FILE.                                     *
+002030*****************************************************************
+002035       2100-READ-REQUEST.
+002050           READ DIVISION-REQUEST-FILE
+002060               AT END
+002070                   MOVE "Y" TO DIV-EOF-SWITCH
+002080               NOT AT END
+002090                   ADD 1 TO DIV-RECORDS-READ
+002100                   MOVE DR-NUM1 TO var-num1-signed
+002110                   MOVE DR-NUM2 TO var-num2-signed
+002120           END-READ.
+002130       2100-EXIT.
+002140           EXIT.
+002150
+002160*****************************************************************
+002170*    2200-MAIN-LOOP - ONE ITERATION PER DIVISION-REQUEST       *
+002180*    RECORD; SKIPS RECORDS ALREADY POSTED BEFORE THE LAST       *
+002190*    CHECKPOINT AND CHECKPOINTS AGAIN EVERY DIV-CHECKPOINT-      *
+002200*    INTERVAL RECORDS.                                          *
+002210*****************************************************************
+002215       2200-MAIN-LOOP.
+002230           IF DIV-RECORDS-READ > DIV-SKIP-COUNT
+002240               PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT
+002250               IF DIV-RECORD-VALID
+002260                   PERFORM 4000-CALCULATE THRU 4000-EXIT
+002262                   IF DIV-RETURN-CODE = ZERO
+002264                     PERFORM 5000-WRITE-REPORT-LINE THRU 5000-EXIT
+002266                     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+002268                     ADD 1 TO DIV-RECORDS-PROCESSED
+002270                     ADD var-result-signed TO DIV-SUM-OF-RESULTS
+002302                   ELSE
+002304                     MOVE "08_DIVSUB RETURNED A NON-ZERO CODE"
+002306                         TO DIV-REJECT-REASON
+002308                     PERFORM 3500-WRITE-REJECT THRU 3500-EXIT
+002310                     ADD 1 TO DIV-RECORDS-REJECTED
+002312                   END-IF
+002320               ELSE
+002330                   PERFORM 3500-WRITE-REJECT THRU 3500-EXIT
+002340                   ADD 1 TO DIV-RECORDS-REJECTED
+002345               END-IF
+002350           END-IF.
+002360           PERFORM 7000-CHECKPOINT THRU 7000-EXIT.
+002370           PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+002380       2200-EXIT.
+002390           EXIT.
+002400
+002410*****************************************************************
+002420*    3000-VALIDATE-RECORD - GUARD AGAINST A NON-NUMERIC OR      *
+002430*    ZERO NUM2 BEFORE THE DIVIDE EVER RUNS.                     *
+002440*****************************************************************
+002445       3000-VALIDATE-RECORD.
+002460           MOVE "Y" TO DIV-VALID-RECORD-SW.
+002470           MOVE SPACES TO DIV-REJECT-REASON.
+002480           IF DR-NUM2 NOT NUMERIC
+002490               MOVE "N" TO DIV-VALID-RECORD-SW
+002500               MOVE "NUM2 IS NOT NUMERIC" TO DIV-REJECT-REASON
+002510           ELSE
+002520               IF var-num2-signed = ZERO
+002530                   MOVE "N" TO DIV-VALID-RECORD-SW
+002540                   MOVE "NUM2 IS ZERO - DIVIDE BY ZERO"
+002550                       TO DIV-REJECT-REASON
+002560               END-IF
+002570           END-IF.
+002580           IF DR-NUM1 NOT NUMERIC
+002590               MOVE "N" TO DIV-VALID-RECORD-SW
+002600               MOVE "NUM1 IS NOT NUMERIC" TO DIV-REJECT-REASON
+002610           END-IF.
+002620       3000-EXIT.
+002630           EXIT.
+002640
+002650*****************************************************************
+002660*    3500-WRITE-REJECT - LOG A RECORD THAT FAILED VALIDATION   *
+002670*    TO THE REJECTS LISTING INSTEAD OF DIVIDING IT.             *
+002680*****************************************************************
+002685       3500-WRITE-REJECT.
+002700           INITIALIZE REJECT-RECORD.
+002710           MOVE DR-NUM1 TO RJ-NUM1.
+002720           MOVE DR-NUM2 TO RJ-NUM2.
+002730           MOVE DIV-REJECT-REASON TO RJ-REASON.
+002740           WRITE REJECT-RECORD.
+002750       3500-EXIT.
+002760           EXIT.
+002770
+002780*****************************************************************
+002790*    4000-CALCULATE - THE CORE DIVIDE, PULLED OUT TO THE        *
+002800*    CALLABLE 08_DIVSUB SUBPROGRAM SO OTHER BATCH JOBS CAN      *
+002810*    SHARE IT.                                                  *
+002820*****************************************************************
+002825       4000-CALCULATE.
+002840           CALL "08_DIVSUB" USING var-num1-signed var-num2-signed
+002850               DR-ROUND-SW DR-SCALE-CD var-result-dec
+002855               var-result-dec-signed var-result-signed
+002860               var-remainder-dec var-remainder-dec-signed
+002870               var-remainder-signed DIV-RETURN-CODE.
+002880       4000-EXIT.
+002890           EXIT.
+002900
+002910*****************************************************************
+002920*    5000-WRITE-REPORT-LINE - ONE PRINTED LINE PER CALCULATION, *
+002930*    WITH A NEW PAGE (AND HEADING) WHEN THE CURRENT PAGE FILLS. *
+002940*****************************************************************
+002945       5000-WRITE-REPORT-LINE.
+002960           IF DIV-LINE-COUNT >= DIV-LINES-PER-PAGE
+002970               PERFORM 1200-WRITE-REPORT-HEADING THRU 1200-EXIT
+002980           END-IF.
+002990           MOVE var-num1-signed TO RPT-NUM1.
+003000           MOVE var-num2-signed TO RPT-NUM2.
+003010           MOVE var-result-signed TO RPT-RESULT-DEC.
+003020           MOVE var-remainder-signed TO RPT-REMAINDER-DEC.
+003030           MOVE RPT-DETAIL-LINE TO DIVISION-REPORT-RECORD.
+003040           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+003050           ADD 1 TO DIV-LINE-COUNT.
+003060       5000-EXIT.
+003070           EXIT.
+003080
+003090*****************************************************************
+003100*    6000-WRITE-AUDIT - APPEND ONE TIMESTAMPED ROW TO THE       *
+003110*    DIVISION-AUDIT TRAIL FOR EVERY DIVISION PERFORMED.         *
+003120*****************************************************************
+003125       6000-WRITE-AUDIT.
+003140           INITIALIZE AUDIT-TRAIL-RECORD.
+003150           ACCEPT DIV-CDT-DATE FROM DATE YYYYMMDD.
+003160           ACCEPT DIV-CDT-TIME FROM TIME.
+003170           MOVE var-num1-signed TO AU-NUM1.
+003180           MOVE var-num2-signed TO AU-NUM2.
+003190           MOVE var-result-signed TO AU-RESULT-DEC.
+003200           MOVE var-remainder-signed TO AU-REMAINDER-DEC.
+003210           MOVE DIV-CDT-DATE TO AU-DATE.
+003220           MOVE DIV-CDT-TIME TO AU-TIME.
+003230           WRITE AUDIT-TRAIL-RECORD.
+003240       6000-EXIT.
+003250           EXIT.
+003260
+003270*****************************************************************
+003280*    7000-CHECKPOINT - EVERY DIV-CHECKPOINT-INTERVAL RECORDS,   *
+003290*    DROP THE CURRENT POSITION TO THE RESTART-CONTROL FILE.     *
+003300*****************************************************************
+003305       7000-CHECKPOINT.
+003320           DIVIDE DIV-RECORDS-READ BY DIV-CHECKPOINT-INTERVAL
+003330               GIVING DIV-CHECK-QUOTIENT
+003340               REMAINDER DIV-CHECK-REM.
+003350           IF DIV-CHECK-REM = ZERO AND DIV-RECORDS-READ > ZERO
+003360               PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+003370           END-IF.
+003380       7000-EXIT.
+003390           EXIT.
+003400
+003410       7100-WRITE-CHECKPOINT.
+003420           OPEN OUTPUT RESTART-CONTROL-FILE.
+003430           MOVE DIV-RECORDS-READ TO RC-LAST-COUNT.
+003432           MOVE DIV-RECORDS-PROCESSED TO RC-RECORDS-PROCESSED.
+003434           MOVE DIV-RECORDS-REJECTED TO RC-RECORDS-REJECTED.
+003436           MOVE DIV-SUM-OF-RESULTS TO RC-SUM-OF-RESULTS.
+003440           MOVE DIV-RUN-DATE-YMD TO RC-RUN-DATE.
+003450           MOVE "I" TO RC-STATUS-SW.
+003460           WRITE RESTART-CONTROL-RECORD.
+003470           CLOSE RESTART-CONTROL-FILE.
+003480       7100-EXIT.
+003490           EXIT.
+003500
+003510*****************************************************************
+003520*    8000-FINALIZE - PRINT THE CONTROL-TOTAL TRAILER, CLOSE     *
+003530*    THE FILES, AND MARK THE RUN COMPLETE FOR THE NEXT RESTART. *
+003540*****************************************************************
+003545       8000-FINALIZE.
+003560           PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT.
+003570           CLOSE DIVISION-REQUEST-FILE.
+003580           CLOSE DIVISION-REPORT-FILE.
+003590           CLOSE DIVISION-REJECT-FILE.
+003600           CLOSE DIVISION-AUDIT-FILE.
+003610           PERFORM 8200-WRITE-FINAL-CHECKPOINT THRU 8200-EXIT.
+003620       8000-EXIT.
+003630           EXIT.
+003640
+003650       8100-WRITE-REPORT-TRAILER.
+003660           MOVE RPT-TRAILER-LINE-1 TO DIVISION-REPORT-RECORD.
+003670           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 2 LINES.
+003680           MOVE DIV-RECORDS-READ TO RPT-CTL-READ.
+003690           MOVE RPT-TRAILER-LINE-2 TO DIVISION-REPORT-RECORD.
+003700           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+003710           MOVE DIV-RECORDS-PROCESSED TO RPT-CTL-PROCESSED.
+003720           MOVE RPT-TRAILER-LINE-3 TO DIVISION-REPORT-RECORD.
+003730           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+003740           MOVE DIV-RECORDS-REJECTED TO RPT-CTL-REJECTED.
+003750           MOVE RPT-TRAILER-LINE-4 TO DIVISION-REPORT-RECORD.
+003760           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+003770           MOVE DIV-SUM-OF-RESULTS TO RPT-CTL-SUM-OF-RESULTS.
+003780           MOVE RPT-TRAILER-LINE-5 TO DIVISION-REPORT-RECORD.
+003790           WRITE DIVISION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+003800       8100-EXIT.
+003810           EXIT.
+003820
+003830       8200-WRITE-FINAL-CHECKPOINT.
+003840           OPEN OUTPUT RESTART-CONTROL-FILE.
+003850           MOVE DIV-RECORDS-READ TO RC-LAST-COUNT.
+003852           MOVE DIV-RECORDS-PROCESSED TO RC-RECORDS-PROCESSED.
+003854           MOVE DIV-RECORDS-REJECTED TO RC-RECORDS-REJECTED.
+003856           MOVE DIV-SUM-OF-RESULTS TO RC-SUM-OF-RESULTS.
+003860           MOVE DIV-RUN-DATE-YMD TO RC-RUN-DATE.
+003870           MOVE "C" TO RC-STATUS-SW.
+003880           WRITE RESTART-CONTROL-RECORD.
+003890           CLOSE RESTART-CONTROL-FILE.
+003900       8200-EXIT.
+003910           EXIT.
