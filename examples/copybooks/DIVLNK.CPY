@@ -0,0 +1,37 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVLNK.CPY                                                  *
+000040*    LINKAGE SECTION PARAMETERS FOR THE 08_DIVSUB SUBPROGRAM.    *
+000050*    ANY BATCH JOB THAT NEEDS A PRORATION DIVIDE CAN CALL        *
+000060*    08_DIVSUB WITH THIS PARAMETER LIST INSTEAD OF RE-DERIVING   *
+000070*    THE DIVIDE/REDEFINES LOGIC ITSELF.                          *
+000080*                                                                *
+000090*    DIV-RETURN-CODE ON EXIT -                                   *
+000100*        00 = DIVIDE PERFORMED SUCCESSFULLY                      *
+000110*        90 = VAR-NUM2 WAS ZERO - NO DIVIDE WAS ATTEMPTED        *
+000115*                                                                *
+000117*    VAR-RESULT-DEC-SIGNED/VAR-REMAINDER-DEC-SIGNED AND          *
+000118*    VAR-RESULT-SIGNED/VAR-REMAINDER-SIGNED ARE SEPARATE,        *
+000119*    INDEPENDENTLY-POPULATED FIELDS, NOT A REDEFINES OF ONE       *
+000120*    ANOTHER - AN EDITED PICTURE CANNOT SHARE STORAGE WITH A     *
+000121*    NUMERIC ONE AND HOLD A VALID VALUE FOR BOTH AT ONCE.  USE   *
+000122*    THE -SIGNED NUMERIC FIELDS FOR ARITHMETIC; USE THE -DEC-    *
+000123*    SIGNED EDITED FIELDS WHEN YOU WANT READY-TO-PRINT TEXT.     *
+000124*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    DATE       BY    DESCRIPTION                                *
+000150*    ---------- ----- --------------------------------------    *
+000160*    2026-08-09 RLH   ORIGINAL COPYBOOK - CALLABLE DIVIDE LOGIC. *
+000170*                                                                *
+000180******************************************************************
+000190 01  var-num1                       PIC S9(10).
+000200 01  var-num2                       PIC S9(10).
+000210 01  div-round-sw                   PIC X(01).
+000220 01  div-scale-cd                   PIC 9(01).
+000230 01  var-result-dec                 PIC Z(9)9.99.
+000240 01  var-result-dec-signed          PIC -(11)9.99.
+000242 01  var-result-signed              PIC S9(10)V99.
+000250 01  var-remainder-dec              PIC Z(9)9.99.
+000260 01  var-remainder-dec-signed       PIC -(11)9.99.
+000262 01  var-remainder-signed           PIC S9(10)V99.
+000270 01  div-return-code                PIC 9(02).
