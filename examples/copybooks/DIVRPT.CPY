@@ -0,0 +1,64 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVRPT.CPY                                                  *
+000040*    PRINT LINE LAYOUTS FOR THE DIVISION-REPORT FILE BUILT BY    *
+000050*    08_REDEFINES.  EACH LINE IS ASSEMBLED HERE AND THEN MOVED   *
+000060*    TO DIVISION-REPORT-RECORD BEFORE IT IS WRITTEN.             *
+000070*                                                                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       BY    DESCRIPTION                                *
+000100*    ---------- ----- --------------------------------------    *
+000110*    2026-08-09 RLH   ORIGINAL COPYBOOK - REPORT LINE LAYOUTS.   *
+000120*    2026-08-09 RLH   ADDED TRAILER LINES FOR CONTROL TOTALS.    *
+000130*                                                                *
+000140******************************************************************
+000150 01  RPT-HEADING-LINE-1.
+000160     05  FILLER              PIC X(01) VALUE SPACES.
+000170     05  FILLER              PIC X(27)
+000180         VALUE "DIVISION CALCULATION REPORT".
+000190     05  FILLER              PIC X(10) VALUE "  RUN DATE".
+000200     05  FILLER              PIC X(02) VALUE ": ".
+000210     05  RPT-RUN-DATE        PIC X(10).
+000220     05  FILLER              PIC X(08) VALUE "   PAGE ".
+000230     05  RPT-PAGE-NO         PIC ZZZ9.
+000240     05  FILLER              PIC X(70) VALUE SPACES.
+000250 01  RPT-HEADING-LINE-2.
+000260     05  FILLER              PIC X(01) VALUE SPACES.
+000270     05  FILLER              PIC X(13) VALUE "NUM1".
+000280     05  FILLER              PIC X(13) VALUE "NUM2".
+000290     05  FILLER              PIC X(16) VALUE "RESULT".
+000300     05  FILLER              PIC X(16) VALUE "REMAINDER".
+000310     05  FILLER              PIC X(73) VALUE SPACES.
+000320 01  RPT-DETAIL-LINE.
+000330     05  FILLER              PIC X(01) VALUE SPACES.
+000340     05  RPT-NUM1            PIC -(11)9.
+000350     05  FILLER              PIC X(02) VALUE SPACES.
+000360     05  RPT-NUM2            PIC -(11)9.
+000370     05  FILLER              PIC X(02) VALUE SPACES.
+000380     05  RPT-RESULT-DEC      PIC -(11)9.99.
+000390     05  FILLER              PIC X(02) VALUE SPACES.
+000400     05  RPT-REMAINDER-DEC   PIC -(11)9.99.
+000410     05  FILLER              PIC X(38) VALUE SPACES.
+000420 01  RPT-TRAILER-LINE-1.
+000430     05  FILLER              PIC X(132) VALUE ALL "-".
+000440 01  RPT-TRAILER-LINE-2.
+000450     05  FILLER              PIC X(20)
+000460         VALUE "RECORDS READ......: ".
+000470     05  RPT-CTL-READ        PIC ZZZ,ZZZ,ZZ9.
+000480     05  FILLER              PIC X(100) VALUE SPACES.
+000490 01  RPT-TRAILER-LINE-3.
+000500     05  FILLER              PIC X(20)
+000510         VALUE "RECORDS PROCESSED.: ".
+000520     05  RPT-CTL-PROCESSED   PIC ZZZ,ZZZ,ZZ9.
+000530     05  FILLER              PIC X(100) VALUE SPACES.
+000540 01  RPT-TRAILER-LINE-4.
+000550     05  FILLER              PIC X(20)
+000560         VALUE "RECORDS REJECTED..: ".
+000570     05  RPT-CTL-REJECTED    PIC ZZZ,ZZZ,ZZ9.
+000580     05  FILLER              PIC X(100) VALUE SPACES.
+000590 01  RPT-TRAILER-LINE-5.
+000600     05  FILLER              PIC X(20)
+000610         VALUE "SUM OF RESULTS....: ".
+000620     05  RPT-CTL-SUM-OF-RESULTS
+000630                             PIC -(13)9.99.
+000640     05  FILLER              PIC X(87) VALUE SPACES.
