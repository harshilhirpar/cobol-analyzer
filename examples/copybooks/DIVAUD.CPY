@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVAUD.CPY                                                  *
+000040*    AUDIT-TRAIL-RECORD - ONE ROW PER DIVISION PERFORMED BY      *
+000050*    08_REDEFINES, APPENDED TO THE DIVISION-AUDIT FILE SO WE     *
+000060*    CAN RECONSTRUCT WHAT WAS KEYED/QUEUED ON A GIVEN DATE.      *
+000070*                                                                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       BY    DESCRIPTION                                *
+000100*    ---------- ----- --------------------------------------    *
+000110*    2026-08-09 RLH   ORIGINAL COPYBOOK - AUDIT TRAIL RECORD.    *
+000120*                                                                *
+000130******************************************************************
+000140 01  AUDIT-TRAIL-RECORD.
+000150     05  AU-NUM1                    PIC S9(10).
+000160     05  AU-NUM2                    PIC S9(10).
+000170     05  AU-RESULT-DEC              PIC S9(10)V99.
+000180     05  AU-REMAINDER-DEC           PIC S9(10)V99.
+000190     05  AU-TIMESTAMP.
+000200         10  AU-DATE                PIC 9(08).
+000210         10  AU-TIME                PIC 9(08).
+000220     05  FILLER                     PIC X(20).
