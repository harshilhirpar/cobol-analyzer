@@ -0,0 +1,40 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVRSLT.CPY                                                 *
+000040*    SHARED WORKING-STORAGE CALCULATION FIELDS FOR 08_REDEFINES. *
+000050*    VAR-NUM1/VAR-NUM2 ARE THE ORIGINAL UNSIGNED INPUT FIELDS;   *
+000060*    THE -SIGNED REDEFINITIONS GIVE US A SIGNED ARITHMETIC VIEW  *
+000070*    OVER THE SAME STORAGE SO NEGATIVE ALLOCATIONS CAN FLOW      *
+000080*    THROUGH THE SAME DIVIDE.  VAR-RESULT-DEC/VAR-REMAINDER-DEC  *
+000090*    ARE THE ORIGINAL UNSIGNED EDITED LAYOUTS.  VAR-RESULT-DEC-  *
+000100*    SIGNED/VAR-REMAINDER-DEC-SIGNED (EDITED) AND VAR-RESULT-    *
+000103*    SIGNED/VAR-REMAINDER-SIGNED (NUMERIC) ARE THE NEW SIGNED    *
+000106*    LAYOUTS - TWO SEPARATE FIELDS, EACH MOVED INTO DIRECTLY BY  *
+000108*    08_DIVSUB, NOT A REDEFINES PAIR, SINCE AN EDITED PICTURE    *
+000109*    CANNOT SHARE STORAGE WITH A NUMERIC ONE AND HOLD A VALID    *
+000110*    VALUE FOR BOTH AT THE SAME TIME.                            *
+000120*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    DATE       BY    DESCRIPTION                                *
+000150*    ---------- ----- --------------------------------------    *
+000160*    2026-08-09 RLH   ORIGINAL COPYBOOK - PULLED OUT OF          *
+000170*                     08_REDEFINES SO THE SAME LAYOUT CAN BE     *
+000180*                     SHARED WITH THE BATCH DRIVER.              *
+000190*                                                                *
+000200******************************************************************
+000210 01  var-num1                       PIC 9(10) VALUE ZERO.
+000220 01  var-num1-signed REDEFINES var-num1
+000230                                    PIC S9(10).
+000240 01  var-num2                       PIC 9(10) VALUE ZERO.
+000250 01  var-num2-signed REDEFINES var-num2
+000260                                    PIC S9(10).
+000270 01  var-result-dec                 PIC Z(9)9.99 VALUE ZERO.
+000280 01  var-result REDEFINES var-result-dec
+000290                                    PIC 9(12).
+000300 01  var-result-dec-signed          PIC -(11)9.99 VALUE ZERO.
+000310 01  var-result-signed              PIC S9(10)V99 VALUE ZERO.
+000330 01  var-remainder-dec              PIC Z(9)9.99 VALUE ZERO.
+000340 01  var-remainder REDEFINES var-remainder-dec
+000350                                    PIC 9(12).
+000360 01  var-remainder-dec-signed       PIC -(11)9.99 VALUE ZERO.
+000370 01  var-remainder-signed           PIC S9(10)V99 VALUE ZERO.
