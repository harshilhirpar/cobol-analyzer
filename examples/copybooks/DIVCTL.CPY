@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVCTL.CPY                                                  *
+000040*    RESTART-CONTROL-RECORD - CHECKPOINT POSITION FOR A          *
+000050*    08_REDEFINES BATCH RUN.  RE-WRITTEN EVERY DIV-CHECKPOINT-   *
+000060*    INTERVAL RECORDS SO A RERUN AFTER A MID-BATCH ABEND CAN     *
+000070*    SKIP PAST WHAT ALREADY POSTED.                              *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       BY    DESCRIPTION                                *
+000110*    ---------- ----- --------------------------------------    *
+000120*    2026-08-09 RLH   ORIGINAL COPYBOOK - CHECKPOINT/RESTART.    *
+000121*    2026-08-09 RLH   ADDED THE RUNNING PROCESSED/REJECTED       *
+000122*                     COUNTS AND RUNNING SUM OF RESULTS SO A     *
+000123*                     RESTART RESUMES THE CONTROL TOTALS, NOT    *
+000124*                     JUST THE READ POSITION.                   *
+000130*                                                                *
+000140******************************************************************
+000150 01  RESTART-CONTROL-RECORD.
+000160     05  RC-LAST-COUNT              PIC 9(08).
+000170     05  RC-RUN-DATE                PIC 9(08).
+000180     05  RC-STATUS-SW               PIC X(01).
+000190         88  RC-RUN-COMPLETE            VALUE "C".
+000200         88  RC-RUN-IN-PROGRESS         VALUE "I".
+000205     05  RC-RECORDS-PROCESSED       PIC 9(08).
+000206     05  RC-RECORDS-REJECTED        PIC 9(08).
+000207     05  RC-SUM-OF-RESULTS          PIC S9(12)V99 COMP-3.
+000210     05  FILLER                     PIC X(04).
