@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVREJ.CPY                                                  *
+000040*    REJECT-RECORD - ONE ROW PER DIVISION-REQUEST RECORD THAT    *
+000050*    FAILED THE NUMERIC/NON-ZERO GUARD IN 08_REDEFINES, WRITTEN  *
+000060*    TO THE REJECTS LISTING INSTEAD OF ABENDING THE RUN.         *
+000070*                                                                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       BY    DESCRIPTION                                *
+000100*    ---------- ----- --------------------------------------    *
+000110*    2026-08-09 RLH   ORIGINAL COPYBOOK - REJECTS LISTING.       *
+000120*                                                                *
+000130******************************************************************
+000140 01  REJECT-RECORD.
+000150     05  RJ-NUM1                    PIC S9(10).
+000160     05  RJ-NUM2                    PIC S9(10).
+000170     05  RJ-REASON                  PIC X(40).
+000180     05  FILLER                     PIC X(12).
