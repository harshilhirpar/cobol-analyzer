@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DIVREQ.CPY                                                  *
+000040*    DIVISION-REQUEST-RECORD - ONE NUM1/NUM2 PRORATION PAIR      *
+000050*    READ BY 08_REDEFINES FROM THE DIVISION-REQUEST FILE.        *
+000060*                                                                *
+000070*    DR-ROUND-SW  - "Y" = ROUND RESULT TO NEAREST CENT,          *
+000080*                   "N" = TRUNCATE (DEFAULTED BY 08_DIVSUB IF    *
+000090*                   NEITHER Y NOR N IS SUPPLIED).                *
+000100*    DR-SCALE-CD  - "2" = TWO DECIMAL PLACE CURRENCY (DEFAULT),  *
+000110*                   "0" = ZERO DECIMAL PLACE CURRENCY.           *
+000120*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    DATE       BY    DESCRIPTION                                *
+000150*    ---------- ----- --------------------------------------    *
+000160*    2026-08-09 RLH   ORIGINAL COPYBOOK - BATCH INPUT RECORD.    *
+000170*                                                                *
+000180******************************************************************
+000190 01  DIVISION-REQUEST-RECORD.
+000200     05  DR-NUM1                    PIC S9(10).
+000210     05  DR-NUM2                    PIC S9(10).
+000220     05  DR-ROUND-SW                PIC X(01).
+000230         88  DR-ROUND-YES               VALUE "Y".
+000240         88  DR-ROUND-NO                VALUE "N".
+000250     05  DR-SCALE-CD                PIC 9(01).
+000260         88  DR-SCALE-TWO-DECIMAL       VALUE 2.
+000270         88  DR-SCALE-ZERO-DECIMAL      VALUE 0.
+000280     05  FILLER                     PIC X(58).
