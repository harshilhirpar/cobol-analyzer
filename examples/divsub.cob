@@ -0,0 +1,144 @@
+000010      *> TODO - improve the explanation of this example
+000020 IDENTIFICATION DIVISION.
+000030       PROGRAM-ID. 08_DIVSUB.
+000040       AUTHOR. R L HIRPAR.
+000050       INSTALLATION. BATCH PRODUCTION SUPPORT.
+000060       DATE-WRITTEN. 2026-08-09.
+000070       DATE-COMPILED.
+000080*****************************************************************
+000090*                                                               *
+000100*    08_DIVSUB IS THE CALLABLE FORM OF THE DIVIDE/REDEFINES     *
+000110*    LOGIC FROM 08_REDEFINES.  ANY BATCH JOB THAT NEEDS A        *
+000120*    PRORATION DIVIDE (NUM1 / NUM2 GIVING A RESULT AND A         *
+000130*    REMAINDER) CAN CALL THIS PROGRAM INSTEAD OF RE-DERIVING     *
+000140*    THE MATH ITSELF.  SEE DIVLNK.CPY FOR THE PARAMETER LIST.    *
+000150*                                                               *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       BY    DESCRIPTION                                *
+000180*    ---------- ----- --------------------------------------    *
+000190*    2026-08-09 RLH   ORIGINAL PROGRAM - PULLED THE DIVIDE AND   *
+000200*                     REDEFINES LOGIC OUT OF 08_REDEFINES SO     *
+000210*                     OTHER BATCH JOBS (E.G. COST-ALLOCATION)    *
+000220*                     CAN CALL IT DIRECTLY.  SUPPORTS A          *
+000230*                     ROUNDED/TRUNCATED SWITCH AND A 2-DECIMAL/  *
+000240*                     0-DECIMAL SCALE CODE PASSED IN BY THE      *
+000250*                     CALLER.                                   *
+000260*                                                               *
+000270*****************************************************************
+000280
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310       77  DIV-SCALE-WORK       PIC 9(01) VALUE ZERO.
+000320       77  DIV-ROUND-WORK       PIC X(01) VALUE "N".
+000330       77  DIV-RESULT-COMP      PIC S9(10)V99 COMP-3 VALUE ZERO.
+000340       77  DIV-REMAINDER-COMP   PIC S9(10)V99 COMP-3 VALUE ZERO.
+000350       77  DIV-RESULT-FINAL     PIC S9(10)V99 COMP-3 VALUE ZERO.
+000360       77  DIV-REMAINDER-FINAL  PIC S9(10)V99 COMP-3 VALUE ZERO.
+000365       77  DIV-RESULT-WHOLE     PIC S9(10)      COMP-3 VALUE ZERO.
+000367       77  DIV-REMAINDER-WHOLE  PIC S9(10)      COMP-3 VALUE ZERO.
+000370
+000380 LINKAGE SECTION.
+000390       COPY DIVLNK.
+000400
+000410 PROCEDURE DIVISION USING var-num1 var-num2 div-round-sw
+000420           div-scale-cd var-result-dec var-result-dec-signed
+000425           var-result-signed var-remainder-dec
+000430           var-remainder-dec-signed var-remainder-signed
+000440           div-return-code.
+000450
+000460*****************************************************************
+000470*    0000-MAINLINE                                              *
+000480*****************************************************************
+000485       0000-MAINLINE.
+000500           PERFORM 1000-EDIT-INPUT THRU 1000-EXIT.
+000510           IF div-return-code = ZERO
+000520               PERFORM 2000-DIVIDE THRU 2000-EXIT
+000530               PERFORM 3000-FORMAT-RESULTS THRU 3000-EXIT
+000540           END-IF.
+000550           GOBACK.
+000560
+000570*****************************************************************
+000580*    1000-EDIT-INPUT - VALIDATE THE CALLER'S PARAMETERS         *
+000590*    WITHOUT MUTATING THEM; DEFAULT ROUND/SCALE LOCALLY.        *
+000600*****************************************************************
+000605       1000-EDIT-INPUT.
+000620           MOVE ZERO TO div-return-code.
+000630           MOVE div-scale-cd TO DIV-SCALE-WORK.
+000640           MOVE div-round-sw TO DIV-ROUND-WORK.
+000650           IF var-num2 = ZERO
+000660               MOVE 90 TO div-return-code
+000662               MOVE ZERO TO var-result-dec
+000663               MOVE ZERO TO var-result-dec-signed
+000664               MOVE ZERO TO var-result-signed
+000665               MOVE ZERO TO var-remainder-dec
+000666               MOVE ZERO TO var-remainder-dec-signed
+000667               MOVE ZERO TO var-remainder-signed
+000670           END-IF.
+000680           IF DIV-SCALE-WORK NOT = 0 AND DIV-SCALE-WORK NOT = 2
+000690               MOVE 2 TO DIV-SCALE-WORK
+000700           END-IF.
+000710           IF DIV-ROUND-WORK NOT = "Y"
+000712               AND DIV-ROUND-WORK NOT = "N"
+000720               MOVE "N" TO DIV-ROUND-WORK
+000730           END-IF.
+000740       1000-EXIT.
+000750           EXIT.
+000760
+000770*****************************************************************
+000780*    2000-DIVIDE - THE CORE DIVIDE, ROUNDED OR TRUNCATED,        *
+000790*    SCALED TO THE CALLER'S REQUESTED NUMBER OF DECIMAL PLACES.  *
+000800*****************************************************************
+000805       2000-DIVIDE.
+000820           IF DIV-ROUND-WORK = "Y"
+000830               DIVIDE var-num1 BY var-num2
+000840                   GIVING DIV-RESULT-COMP ROUNDED
+000850                   REMAINDER DIV-REMAINDER-COMP
+000860           ELSE
+000870               DIVIDE var-num1 BY var-num2
+000880                   GIVING DIV-RESULT-COMP
+000890                   REMAINDER DIV-REMAINDER-COMP
+000900           END-IF.
+000910           IF DIV-SCALE-WORK = 0
+000911               IF DIV-ROUND-WORK = "Y"
+000912                   COMPUTE DIV-RESULT-WHOLE ROUNDED =
+000914                       DIV-RESULT-COMP
+000915                   COMPUTE DIV-REMAINDER-WHOLE ROUNDED =
+000918                       DIV-REMAINDER-COMP
+000919               ELSE
+000920                   COMPUTE DIV-RESULT-WHOLE =
+000921                       DIV-RESULT-COMP
+000922                   COMPUTE DIV-REMAINDER-WHOLE =
+000923                       DIV-REMAINDER-COMP
+000925               END-IF
+000926               MOVE DIV-RESULT-WHOLE TO DIV-RESULT-FINAL
+000928               MOVE DIV-REMAINDER-WHOLE TO DIV-REMAINDER-FINAL
+000940           ELSE
+000950               MOVE DIV-RESULT-COMP TO DIV-RESULT-FINAL
+000960               MOVE DIV-REMAINDER-COMP TO DIV-REMAINDER-FINAL
+000970           END-IF.
+000980       2000-EXIT.
+000990           EXIT.
+001000
+001010*****************************************************************
+001020*    3000-FORMAT-RESULTS - SIGNED LAYOUT CARRIES THE TRUE SIGN;  *
+001025*    THE ORIGINAL UNSIGNED LAYOUT KEEPS THE ABSOLUTE VALUE.      *
+001030*    THE SIGNED NUMERIC AND SIGNED EDITED FIELDS ARE EACH MOVED  *
+001035*    INTO DIRECTLY - THEY ARE NOT A REDEFINES OF ONE ANOTHER.    *
+001040*****************************************************************
+001045       3000-FORMAT-RESULTS.
+001060           MOVE DIV-RESULT-FINAL TO var-result-signed.
+001062           MOVE DIV-RESULT-FINAL TO var-result-dec-signed.
+001070           MOVE DIV-REMAINDER-FINAL TO var-remainder-signed.
+001072           MOVE DIV-REMAINDER-FINAL TO var-remainder-dec-signed.
+001080           IF DIV-RESULT-FINAL < ZERO
+001090               COMPUTE var-result-dec = 0 - DIV-RESULT-FINAL
+001100           ELSE
+001110               MOVE DIV-RESULT-FINAL TO var-result-dec
+001120           END-IF.
+001130           IF DIV-REMAINDER-FINAL < ZERO
+001140               COMPUTE var-remainder-dec = 0 - DIV-REMAINDER-FINAL
+001150           ELSE
+001160               MOVE DIV-REMAINDER-FINAL TO var-remainder-dec
+001170           END-IF.
+001180       3000-EXIT.
+001190           EXIT.
